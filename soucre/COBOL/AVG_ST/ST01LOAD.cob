@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ST01LOAD.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT STUDENT-SRC ASSIGN TO 'RESOURCES/FILEA.SRC'
+             STATUS IS FILE-ASRC-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT STUDENT-IDX ASSIGN TO 'RESOURCES/FILEA.txt'
+             STATUS IS FILE-A-STATUS
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS STUDENT-ID.
+
+             SELECT SCORE-SRC ASSIGN TO 'RESOURCES/FILEB.SRC'
+             STATUS IS FILE-BSRC-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT SCORE-IDX ASSIGN TO 'RESOURCES/FILEB.txt'
+             STATUS IS FILE-B-STATUS
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS SCORE-STUDENT-ID.
+
+       DATA DIVISION.
+          FILE SECTION.
+
+          FD STUDENT-SRC.
+          01 STUDENT-SRC-REC.
+             05 SRC-STUDENT-ID PIC X(7).
+             05 SRC-NAME PIC A(25).
+
+          FD STUDENT-IDX.
+          01 STUDENT-IDX-REC.
+             05 STUDENT-ID PIC X(7).
+             05 NAME PIC A(25).
+
+          FD SCORE-SRC.
+          01 SCORE-SRC-REC.
+             05 SRC-SCORE-STUDENT-ID PIC X(7).
+             05 SRC-SUBJECT-COUNT PIC 9(2).
+             05 SRC-SUBJECT OCCURS 1 TO 10 TIMES
+                   DEPENDING ON SRC-SUBJECT-COUNT.
+                10 SRC-SUBJECT-NAME PIC X(10).
+                10 SRC-SUBJECT-SCORE PIC 9(2)V99.
+                10 SRC-SUBJECT-WEIGHT PIC 9(1)V9.
+
+          FD SCORE-IDX.
+          01 SCORE-IDX-REC.
+             05 SCORE-STUDENT-ID PIC X(7).
+             05 SCORE-SUBJECT-COUNT PIC 9(2).
+             05 SCORE-SUBJECT OCCURS 1 TO 10 TIMES
+                   DEPENDING ON SCORE-SUBJECT-COUNT.
+                10 SUBJECT-NAME PIC X(10).
+                10 SUBJECT-SCORE PIC 9(2)V99.
+                10 SUBJECT-WEIGHT PIC 9(1)V9.
+
+          WORKING-STORAGE SECTION.
+          01 FILE-ASRC-STATUS PIC 99.
+          01 FILE-A-STATUS    PIC 99.
+          01 FILE-BSRC-STATUS PIC 99.
+          01 FILE-B-STATUS    PIC 99.
+          01 FILE-NAME        PIC X(25).
+          01 IS-ERR           PIC A VALUE 'N'.
+          01 WS-AUDIT-MSG     PIC X(80).
+
+          01 WS-EOF-ASRC       PIC A(1).
+          01 WS-EOF-BSRC       PIC A(1).
+          01 WS-A-LOADED       PIC 9(5) VALUE 0.
+          01 WS-A-SKIPPED      PIC 9(5) VALUE 0.
+          01 WS-B-LOADED       PIC 9(5) VALUE 0.
+          01 WS-B-SKIPPED      PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-LOAD-STUDENT.
+           PERFORM 200-LOAD-SCORE.
+           STOP RUN.
+
+       100-LOAD-STUDENT.
+           OPEN INPUT STUDENT-SRC
+           PERFORM 500-CHECK-ASRC-STATUS
+           OPEN OUTPUT STUDENT-IDX
+           PERFORM 501-CHECK-A-STATUS
+           MOVE 'N' TO WS-EOF-ASRC
+           PERFORM UNTIL WS-EOF-ASRC = 'Y'
+              READ STUDENT-SRC
+                 AT END MOVE 'Y' TO WS-EOF-ASRC
+                 NOT AT END
+                    MOVE SRC-STUDENT-ID TO STUDENT-ID
+                    MOVE SRC-NAME TO NAME
+                    WRITE STUDENT-IDX-REC
+                       INVALID KEY
+                          DISPLAY "DUPLICATE STUDENT-ID SKIPPED: "
+                             STUDENT-ID
+                          MOVE SPACES TO WS-AUDIT-MSG
+                          STRING "DUPLICATE STUDENT-ID SKIPPED="
+                                DELIMITED BY SIZE
+                                STUDENT-ID DELIMITED BY SIZE
+                             INTO WS-AUDIT-MSG
+                          CALL 'AUDIT-LOG' USING WS-AUDIT-MSG
+                          ADD 1 TO WS-A-SKIPPED
+                       NOT INVALID KEY
+                          ADD 1 TO WS-A-LOADED
+                    END-WRITE
+              END-READ
+           END-PERFORM
+           CLOSE STUDENT-SRC
+           CLOSE STUDENT-IDX
+           DISPLAY "STUDENT RECORDS LOADED: " WS-A-LOADED
+              " SKIPPED: " WS-A-SKIPPED.
+
+       200-LOAD-SCORE.
+           OPEN INPUT SCORE-SRC
+           PERFORM 502-CHECK-BSRC-STATUS
+           OPEN OUTPUT SCORE-IDX
+           PERFORM 503-CHECK-B-STATUS
+           MOVE 'N' TO WS-EOF-BSRC
+           PERFORM UNTIL WS-EOF-BSRC = 'Y'
+              READ SCORE-SRC
+                 AT END MOVE 'Y' TO WS-EOF-BSRC
+                 NOT AT END
+                    MOVE SCORE-SRC-REC TO SCORE-IDX-REC
+                    WRITE SCORE-IDX-REC
+                       INVALID KEY
+                          DISPLAY "DUPLICATE SCORE KEY SKIPPED: "
+                             SCORE-STUDENT-ID
+                          MOVE SPACES TO WS-AUDIT-MSG
+                          STRING "DUPLICATE SCORE KEY SKIPPED="
+                                DELIMITED BY SIZE
+                                SCORE-STUDENT-ID DELIMITED BY SIZE
+                             INTO WS-AUDIT-MSG
+                          CALL 'AUDIT-LOG' USING WS-AUDIT-MSG
+                          ADD 1 TO WS-B-SKIPPED
+                       NOT INVALID KEY
+                          ADD 1 TO WS-B-LOADED
+                    END-WRITE
+              END-READ
+           END-PERFORM
+           CLOSE SCORE-SRC
+           CLOSE SCORE-IDX
+           DISPLAY "SCORE RECORDS LOADED: " WS-B-LOADED
+              " SKIPPED: " WS-B-SKIPPED.
+
+       500-CHECK-ASRC-STATUS.
+           MOVE 'FLIEA.SRC' TO FILE-NAME.
+           CALL 'CHECK-FILE-STATUS' USING
+              FILE-ASRC-STATUS, FILE-NAME, IS-ERR.
+           PERFORM 504-CHECK-ERR.
+
+       501-CHECK-A-STATUS.
+           MOVE 'FLIEA.txt' TO FILE-NAME.
+           CALL 'CHECK-FILE-STATUS' USING
+              FILE-A-STATUS, FILE-NAME, IS-ERR.
+           PERFORM 504-CHECK-ERR.
+
+       502-CHECK-BSRC-STATUS.
+           MOVE 'FLIEB.SRC' TO FILE-NAME.
+           CALL 'CHECK-FILE-STATUS' USING
+              FILE-BSRC-STATUS, FILE-NAME, IS-ERR.
+           PERFORM 504-CHECK-ERR.
+
+       503-CHECK-B-STATUS.
+           MOVE 'FLIEB.txt' TO FILE-NAME.
+           CALL 'CHECK-FILE-STATUS' USING
+              FILE-B-STATUS, FILE-NAME, IS-ERR.
+           PERFORM 504-CHECK-ERR.
+
+       504-CHECK-ERR.
+           IF IS-ERR EQUAL 'Y'
+              STOP RUN
+           END-IF.
+
+       END PROGRAM ST01LOAD.
