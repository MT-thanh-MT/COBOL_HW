@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ST01RPT1.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT AVG ASSIGN TO 'RESOURCES/FILEC.txt'
+             STATUS IS FILE-C-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT RANK-RPT ASSIGN TO 'RESOURCES/RANKRPT.txt'
+             STATUS IS FILE-R-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT SORT-WORK ASSIGN TO 'RESOURCES/SORTWORK.tmp'.
+
+       DATA DIVISION.
+          FILE SECTION.
+
+          FD AVG.
+          01 STUDENT-AVG-SCORE.
+             05 AVG-REC-TYPE PIC X(1).
+             05 AVG-NAME PIC A(25).
+             05 AVG-SCORE PIC 9(2)V99.
+             05 AVG-STATUS PIC X(2).
+
+          FD RANK-RPT.
+          01 RANK-RPT-LINE PIC X(60).
+
+          SD SORT-WORK.
+          01 SORT-REC.
+             05 SORT-SCORE PIC 9(2)V99.
+             05 SORT-NAME PIC A(25).
+
+          WORKING-STORAGE SECTION.
+          01 WS-AVG.
+             05 WS-AVG-REC-TYPE PIC X(1).
+             05 WS-AVG-NAME PIC A(25).
+             05 WS-AVG-SCORE PIC 9(2)V99.
+             05 WS-AVG-STATUS PIC X(2).
+
+          01 WS-SORT-REC.
+             05 WS-SORT-SCORE PIC 9(2)V99.
+             05 WS-SORT-NAME PIC A(25).
+
+          01 FILE-C-STATUS   PIC 99.
+          01 FILE-R-STATUS   PIC 99.
+          01 WS-EOF-C        PIC A(1).
+          01 WS-EOF-SORT     PIC A(1).
+          01 WS-RANK         PIC 9(4) VALUE 0.
+          01 WS-GRADE        PIC A(1).
+          01 WS-RPT-RANK     PIC Z(3)9.
+          01 WS-RPT-SCORE    PIC Z9.99.
+          01 FILE-NAME       PIC X(25).
+          01 IS-ERR          PIC A VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           SORT SORT-WORK ON DESCENDING KEY SORT-SCORE
+              INPUT PROCEDURE 200-SORT-INPUT
+              OUTPUT PROCEDURE 300-SORT-OUTPUT.
+           STOP RUN.
+
+       200-SORT-INPUT.
+           MOVE 'N' TO WS-EOF-C
+           OPEN INPUT AVG
+           PERFORM 500-CHECK-FILEC-STATUS
+           PERFORM UNTIL WS-EOF-C = 'Y'
+              READ AVG INTO WS-AVG
+                 AT END MOVE 'Y' TO WS-EOF-C
+                 NOT AT END
+                    IF WS-AVG-REC-TYPE EQUAL 'D' AND
+                          WS-AVG-STATUS EQUAL 'OK'
+                       MOVE WS-AVG-SCORE TO SORT-SCORE
+                       MOVE WS-AVG-NAME TO SORT-NAME
+                       RELEASE SORT-REC
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE AVG.
+
+       300-SORT-OUTPUT.
+           MOVE 'N' TO WS-EOF-SORT
+           OPEN OUTPUT RANK-RPT
+           PERFORM 501-CHECK-FILER-STATUS
+           MOVE SPACES TO RANK-RPT-LINE
+           STRING "RANK  NAME                       SCORE  GRADE"
+              DELIMITED BY SIZE INTO RANK-RPT-LINE
+           WRITE RANK-RPT-LINE
+           PERFORM UNTIL WS-EOF-SORT = 'Y'
+              RETURN SORT-WORK INTO WS-SORT-REC
+                 AT END MOVE 'Y' TO WS-EOF-SORT
+                 NOT AT END
+                    ADD 1 TO WS-RANK
+                    PERFORM 400-ASSIGN-GRADE
+                    MOVE WS-RANK TO WS-RPT-RANK
+                    MOVE WS-SORT-SCORE TO WS-RPT-SCORE
+                    MOVE SPACES TO RANK-RPT-LINE
+                    STRING WS-RPT-RANK DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       WS-SORT-NAME DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       WS-RPT-SCORE DELIMITED BY SIZE
+                       "   " DELIMITED BY SIZE
+                       WS-GRADE DELIMITED BY SIZE
+                       INTO RANK-RPT-LINE
+                    WRITE RANK-RPT-LINE
+              END-RETURN
+           END-PERFORM
+           CLOSE RANK-RPT.
+
+       400-ASSIGN-GRADE.
+           EVALUATE TRUE
+              WHEN WS-SORT-SCORE >= 9.00 MOVE 'A' TO WS-GRADE
+              WHEN WS-SORT-SCORE >= 8.00 MOVE 'B' TO WS-GRADE
+              WHEN WS-SORT-SCORE >= 7.00 MOVE 'C' TO WS-GRADE
+              WHEN WS-SORT-SCORE >= 6.00 MOVE 'D' TO WS-GRADE
+              WHEN OTHER MOVE 'F' TO WS-GRADE
+           END-EVALUATE.
+
+       500-CHECK-FILEC-STATUS.
+           MOVE 'FLIEC.txt' TO FILE-NAME.
+           CALL 'CHECK-FILE-STATUS' USING
+              FILE-C-STATUS, FILE-NAME, IS-ERR.
+           PERFORM 502-CHECK-ERR.
+
+       501-CHECK-FILER-STATUS.
+           MOVE 'RANKRPT.txt' TO FILE-NAME.
+           CALL 'CHECK-FILE-STATUS' USING
+              FILE-R-STATUS, FILE-NAME, IS-ERR.
+           PERFORM 502-CHECK-ERR.
+
+       502-CHECK-ERR.
+           IF IS-ERR EQUAL 'Y'
+              STOP RUN
+           END-IF.
+
+       END PROGRAM ST01RPT1.
