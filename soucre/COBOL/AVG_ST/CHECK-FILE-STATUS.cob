@@ -1,8 +1,12 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHECK-FILE-STATUS.
-      
+
        DATA DIVISION.
+          WORKING-STORAGE SECTION.
+          01 WS-STATUS-DISPLAY PIC ZZ.
+          01 WS-AUDIT-MSG       PIC X(80).
+
           LINKAGE SECTION.
           01 FILE-STATUS PIC 99.
           01 FILE-NAME   PIC X(25).
@@ -12,14 +16,31 @@
       *    DISPLAY FILE-STATUS.
            EVALUATE FILE-STATUS
               WHEN 00 MOVE 'N' TO IS-ERR
-              WHEN 37 DISPLAY "CAN`T OPEN FILE ", 
+              WHEN 35 DISPLAY "CAN`T OPEN FILE ",
                          FUNCTION TRIM(FILE-NAME)
                       MOVE 'Y' TO IS-ERR
-              WHEN 47 DISPLAY "CAN`T OPEN FILE ", 
+                      PERFORM 900-LOG-ERROR
+              WHEN 37 DISPLAY "CAN`T OPEN FILE ",
                          FUNCTION TRIM(FILE-NAME)
                       MOVE 'Y' TO IS-ERR
-              WHEN 48 DISPLAY "CAN`T OPEN FILE ", 
+                      PERFORM 900-LOG-ERROR
+              WHEN 47 DISPLAY "CAN`T OPEN FILE ",
                          FUNCTION TRIM(FILE-NAME)
                       MOVE 'Y' TO IS-ERR
+                      PERFORM 900-LOG-ERROR
+              WHEN 48 DISPLAY "CAN`T OPEN FILE ",
+                         FUNCTION TRIM(FILE-NAME)
+                      MOVE 'Y' TO IS-ERR
+                      PERFORM 900-LOG-ERROR
            END-EVALUATE.
            EXIT PROGRAM.
+
+       900-LOG-ERROR.
+           MOVE FILE-STATUS TO WS-STATUS-DISPLAY
+           MOVE SPACES TO WS-AUDIT-MSG
+           STRING "CAN'T OPEN FILE " DELIMITED BY SIZE
+                  FUNCTION TRIM(FILE-NAME) DELIMITED BY SIZE
+                  " STATUS=" DELIMITED BY SIZE
+                  WS-STATUS-DISPLAY DELIMITED BY SIZE
+              INTO WS-AUDIT-MSG
+           CALL 'AUDIT-LOG' USING WS-AUDIT-MSG.
