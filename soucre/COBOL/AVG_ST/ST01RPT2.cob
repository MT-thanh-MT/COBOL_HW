@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ST01RPT2.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT AVG ASSIGN TO 'RESOURCES/FILEC.txt'
+             STATUS IS FILE-C-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT HONOR-RPT ASSIGN TO 'RESOURCES/HONORRPT.txt'
+             STATUS IS FILE-H-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT PROBATION-RPT ASSIGN TO 'RESOURCES/PROBATRPT.txt'
+             STATUS IS FILE-P-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+          FILE SECTION.
+
+          FD AVG.
+          01 STUDENT-AVG-SCORE.
+             05 AVG-REC-TYPE PIC X(1).
+             05 AVG-NAME PIC A(25).
+             05 AVG-SCORE PIC 9(2)V99.
+             05 AVG-STATUS PIC X(2).
+
+          FD HONOR-RPT.
+          01 HONOR-RPT-LINE PIC X(40).
+
+          FD PROBATION-RPT.
+          01 PROBATION-RPT-LINE PIC X(40).
+
+          WORKING-STORAGE SECTION.
+          01 WS-AVG.
+             05 WS-AVG-REC-TYPE PIC X(1).
+             05 WS-AVG-NAME PIC A(25).
+             05 WS-AVG-SCORE PIC 9(2)V99.
+             05 WS-AVG-STATUS PIC X(2).
+
+          01 FILE-C-STATUS   PIC 99.
+          01 FILE-H-STATUS   PIC 99.
+          01 FILE-P-STATUS   PIC 99.
+          01 WS-EOF-C        PIC A(1).
+          01 WS-RPT-SCORE    PIC Z9.99.
+          01 FILE-NAME       PIC X(25).
+          01 IS-ERR          PIC A VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-INIT.
+           PERFORM 200-PROCESS-FILEC.
+           PERFORM 900-CLOSE-ALL.
+           STOP RUN.
+
+       100-INIT.
+           MOVE 'N' TO WS-EOF-C
+           OPEN INPUT AVG
+           PERFORM 500-CHECK-FILEC-STATUS
+           OPEN OUTPUT HONOR-RPT
+           PERFORM 501-CHECK-FILEH-STATUS
+           OPEN OUTPUT PROBATION-RPT
+           PERFORM 502-CHECK-FILEP-STATUS
+           MOVE SPACES TO HONOR-RPT-LINE
+           STRING "NAME                       SCORE"
+              DELIMITED BY SIZE INTO HONOR-RPT-LINE
+           WRITE HONOR-RPT-LINE
+           MOVE SPACES TO PROBATION-RPT-LINE
+           STRING "NAME                       SCORE"
+              DELIMITED BY SIZE INTO PROBATION-RPT-LINE
+           WRITE PROBATION-RPT-LINE.
+
+       200-PROCESS-FILEC.
+           PERFORM UNTIL WS-EOF-C = 'Y'
+              READ AVG INTO WS-AVG
+                 AT END MOVE 'Y' TO WS-EOF-C
+                 NOT AT END
+                    IF WS-AVG-REC-TYPE EQUAL 'D' AND
+                          WS-AVG-STATUS EQUAL 'OK'
+                       PERFORM 210-CLASSIFY-STUDENT
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+       210-CLASSIFY-STUDENT.
+           EVALUATE TRUE
+              WHEN WS-AVG-SCORE >= 9.00
+                 PERFORM 220-WRITE-HONOR-ROLL
+              WHEN WS-AVG-SCORE < 5.00
+                 PERFORM 230-WRITE-PROBATION
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       220-WRITE-HONOR-ROLL.
+           MOVE WS-AVG-SCORE TO WS-RPT-SCORE
+           MOVE SPACES TO HONOR-RPT-LINE
+           STRING WS-AVG-NAME DELIMITED BY SIZE
+              "  " DELIMITED BY SIZE
+              WS-RPT-SCORE DELIMITED BY SIZE
+              INTO HONOR-RPT-LINE
+           WRITE HONOR-RPT-LINE.
+
+       230-WRITE-PROBATION.
+           MOVE WS-AVG-SCORE TO WS-RPT-SCORE
+           MOVE SPACES TO PROBATION-RPT-LINE
+           STRING WS-AVG-NAME DELIMITED BY SIZE
+              "  " DELIMITED BY SIZE
+              WS-RPT-SCORE DELIMITED BY SIZE
+              INTO PROBATION-RPT-LINE
+           WRITE PROBATION-RPT-LINE.
+
+       900-CLOSE-ALL.
+           CLOSE AVG.
+           CLOSE HONOR-RPT.
+           CLOSE PROBATION-RPT.
+
+       500-CHECK-FILEC-STATUS.
+           MOVE 'FLIEC.txt' TO FILE-NAME.
+           CALL 'CHECK-FILE-STATUS' USING
+              FILE-C-STATUS, FILE-NAME, IS-ERR.
+           PERFORM 503-CHECK-ERR.
+
+       501-CHECK-FILEH-STATUS.
+           MOVE 'HONORRPT.txt' TO FILE-NAME.
+           CALL 'CHECK-FILE-STATUS' USING
+              FILE-H-STATUS, FILE-NAME, IS-ERR.
+           PERFORM 503-CHECK-ERR.
+
+       502-CHECK-FILEP-STATUS.
+           MOVE 'PROBATRPT.txt' TO FILE-NAME.
+           CALL 'CHECK-FILE-STATUS' USING
+              FILE-P-STATUS, FILE-NAME, IS-ERR.
+           PERFORM 503-CHECK-ERR.
+
+       503-CHECK-ERR.
+           IF IS-ERR EQUAL 'Y'
+              STOP RUN
+           END-IF.
+
+       END PROGRAM ST01RPT2.
