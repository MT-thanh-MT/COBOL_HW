@@ -6,16 +6,28 @@
           FILE-CONTROL.
              SELECT STUDENT ASSIGN TO 'RESOURCES/FILEA.txt'
              STATUS IS FILE-A-STATUS
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS STUDENT-ID.
 
              SELECT SCORE ASSIGN TO 'RESOURCES/FILEB.txt'
              STATUS IS FILE-B-STATUS
-             ORGANIZATION IS LINE SEQUENTIAL. 
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS SCORE-STUDENT-ID.
 
              SELECT AVG ASSIGN TO 'RESOURCES/FILEC.txt'
              STATUS IS FILE-C-STATUS
              ORGANIZATION IS LINE SEQUENTIAL.
 
+             SELECT CHECKPOINT-FILE ASSIGN TO 'RESOURCES/CHECKPT.txt'
+             STATUS IS FILE-CKPT-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+             SELECT EXCEPTIONS-FILE ASSIGN TO 'RESOURCES/FILED.txt'
+             STATUS IS FILE-D-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
           FILE SECTION.
 
@@ -27,116 +39,383 @@
           FD SCORE.
           01 STUDENT-SCORE.
              05 SCORE-STUDENT-ID PIC X(7).
-             05 MATH-SCORE PIC 9(2)V99.
-             05 LITERATURE-SCORE PIC 9(2)V99.
+             05 SCORE-SUBJECT-COUNT PIC 9(2).
+             05 SCORE-SUBJECT OCCURS 1 TO 10 TIMES
+                   DEPENDING ON SCORE-SUBJECT-COUNT.
+                10 SUBJECT-NAME PIC X(10).
+                10 SUBJECT-SCORE PIC 9(2)V99.
+                10 SUBJECT-WEIGHT PIC 9(1)V9.
 
           FD AVG.
           01 STUDENT-AVG-SCORE.
+             05 AVG-REC-TYPE PIC X(1).
              05 AVG-NAME PIC A(25).
              05 AVG-SCORE PIC 9(2)V99.
-       
+             05 AVG-STATUS PIC X(2).
+
+          01 STUDENT-AVG-TRAILER.
+             05 TRAILER-REC-TYPE       PIC X(1).
+             05 TRAILER-TOTAL-STUDENTS PIC 9(5).
+             05 TRAILER-CLASS-AVG      PIC 9(2)V99.
+             05 TRAILER-HIGH-SCORE     PIC 9(2)V99.
+             05 TRAILER-LOW-SCORE      PIC 9(2)V99.
+             05 TRAILER-FILLER         PIC X(12).
+
+          FD CHECKPOINT-FILE.
+          01 CHECKPOINT-REC.
+             05 CKPT-FC-A       PIC 9(5).
+             05 CKPT-STUDENT-ID PIC X(7).
+             05 CKPT-FC-B       PIC 9(5).
+             05 CKPT-STAT-COUNT PIC 9(5).
+             05 CKPT-STAT-SUM   PIC 9(7)V99.
+             05 CKPT-STAT-HIGH  PIC 9(2)V99.
+             05 CKPT-STAT-LOW   PIC 9(2)V99.
+
+          FD EXCEPTIONS-FILE.
+          01 EXCEPTION-REC.
+             05 EXC-STUDENT-ID   PIC X(7).
+             05 FILLER           PIC X(1) VALUE SPACE.
+             05 EXC-SUBJECT-NAME PIC X(10).
+             05 FILLER           PIC X(1) VALUE SPACE.
+             05 EXC-SCORE        PIC 9(2)V99.
+             05 FILLER           PIC X(1) VALUE SPACE.
+             05 EXC-REASON       PIC X(23).
+
           WORKING-STORAGE SECTION.
           01 WS-STUDENT.
              05 WS-STUDENT-ID PIC X(7).
              05 WS-NAME PIC A(25).
 
-          01 WS-SCORE.
-             05 WS-SCORE-STUDENT-ID PIC X(7).
-             05 WS-MATH-SCORE PIC 9(2)V99.
-             05 WS-LITERATURE-SCORE PIC 9(2)V99.
+          01 WS-GPA-WORK.
+             05 WS-SUBJECT-IDX      PIC 9(2) COMP.
+             05 WS-SUBJECT-LIMIT    PIC 9(2) COMP.
+             05 WS-WEIGHTED-SUM     PIC 9(4)V99.
+             05 WS-WEIGHT-TOTAL     PIC 9(2)V9.
+             05 WS-GPA-VALID        PIC A(1).
 
           01 WS-AVG.
              05 WS-AVG-NAME PIC A(25).
              05 WS-AVG-SCORE PIC 9(2)V99.
 
-          01 FILE-A-STATUS   PIC 99.
-          01 FILE-B-STATUS   PIC 99.
-          01 FILE-C-STATUS   PIC 99.
-          01 WS-EOF-A        PIC A(1).
-          01 WS-EOF-B        PIC A(1).
-          01 FC-A            PIC 99 VALUE 0.
-          01 FC-B            PIC 99 VALUE 0.
-          01 FILE-NAME       PIC X(25).
-          01 IS-ERR          PIC A VALUE 'N'.
-          01 STUDENT_EXISTS  PIC A VALUE 'N'.
+          01 FILE-A-STATUS    PIC 99.
+          01 FILE-B-STATUS    PIC 99.
+          01 FILE-C-STATUS    PIC 99.
+          01 FILE-CKPT-STATUS PIC 99.
+          01 FILE-D-STATUS    PIC 99.
+          01 WS-EOF-A         PIC A(1).
+          01 FC-A             PIC 9(5) VALUE 0.
+          01 FC-B             PIC 9(5) VALUE 0.
+          01 FILE-NAME        PIC X(25).
+          01 IS-ERR           PIC A VALUE 'N'.
+          01 STUDENT_EXISTS   PIC A VALUE 'N'.
+
+          01 WS-CHECKPOINT-INTERVAL    PIC 9(3) VALUE 50.
+          01 WS-RESTART-COUNT          PIC 9(5) VALUE 0.
+          01 WS-CHECKPOINT-STUDENT-ID  PIC X(7) VALUE SPACES.
+
+          01 WS-FC-DISPLAY          PIC Z(4)9.
+          01 WS-AUDIT-MSG           PIC X(80).
+
+          01 WS-PREV-STUDENT-ID     PIC X(7) VALUE SPACES.
+          01 WS-DUPLICATE-FLAG      PIC A VALUE 'N'.
+
+          01 WS-STAT-COUNT          PIC 9(5) VALUE 0.
+          01 WS-STAT-SUM            PIC 9(7)V99 VALUE 0.
+          01 WS-STAT-HIGH           PIC 9(2)V99 VALUE 0.
+          01 WS-STAT-LOW            PIC 9(2)V99 VALUE 99.99.
+          01 WS-STAT-CLASS-AVG      PIC 9(2)V99 VALUE 0.
+
+          01 WS-ENDING              PIC A(1) VALUE 'N'.
+          01 WS-SCORE-FILE-EMPTY    PIC A(1) VALUE 'N'.
           
        PROCEDURE DIVISION.
        000-MAIN.
            PERFORM 100-INIT.
-           PERFORM 101-READ-FA.
+           PERFORM 101-PROCESS-STUDENTS.
            PERFORM 102-END-READ.
+           PERFORM 124-CLEAR-CHECKPOINT.
            STOP RUN.
 
        100-INIT.
-           OPEN INPUT STUDENT.
-           OPEN OUTPUT AVG.
-           PERFORM 104-CHECK-FILEA-STATUS.
+           PERFORM 111-READ-CHECKPOINT.
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND AVG
+              OPEN EXTEND EXCEPTIONS-FILE
+           ELSE
+              OPEN OUTPUT AVG
+              OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF
            PERFORM 106-CHECK-FILEC-STATUS.
+           PERFORM 108-CHECK-FILED-STATUS.
 
-       101-READ-FA.
-           PERFORM UNTIL WS-EOF-A='Y'
-              READ STUDENT INTO WS-STUDENT
-                 AT END MOVE 'Y' TO WS-EOF-A
-                 NOT AT END 
-                    ADD 1 TO FC-A
-                    DISPLAY "ID: "WS-STUDENT-ID
-                    DISPLAY "NAME: "WS-NAME
-                    PERFORM 103-READ-FB
-              END-READ
+       101-PROCESS-STUDENTS.
+           OPEN INPUT STUDENT.
+           PERFORM 104-CHECK-FILEA-STATUS.
+           OPEN INPUT SCORE.
+           PERFORM 105-CHECK-FILEB-STATUS.
+           PERFORM 125-CHECK-SCORE-EMPTY.
+           MOVE 'N' TO WS-EOF-A
+           IF WS-RESTART-COUNT > 0
+              MOVE WS-CHECKPOINT-STUDENT-ID TO STUDENT-ID
+              START STUDENT KEY IS GREATER THAN STUDENT-ID
+                 INVALID KEY MOVE 'Y' TO WS-EOF-A
+              END-START
               PERFORM 104-CHECK-FILEA-STATUS
-              IF FC-A = 0 THEN
-                 DISPLAY "FILE A IS EMPTY!"
-                 PERFORM 102-END-READ
-                 STOP RUN
-              END-IF
-           END-PERFORM.
-
-       102-END-READ.
-           CLOSE STUDENT.
-           CLOSE AVG.
-           CLOSE SCORE.
-
-       103-READ-FB.
-           MOVE 'N' TO WS-EOF-B
-           OPEN INPUT SCORE
-           PERFORM 105-CHECK-FILEB-STATUS
-           PERFORM UNTIL WS-EOF-B='Y'
-               READ SCORE INTO WS-SCORE
-                   AT END 
-                       MOVE 'Y' TO WS-EOF-B
-                   NOT AT END
-                       PERFORM 105-CHECK-FILEB-STATUS
-                       ADD 1 TO FC-B
-                       IF WS-STUDENT-ID = WS-SCORE-STUDENT-ID
-                           MOVE WS-NAME TO AVG-NAME
-                           MOVE 'Y' TO STUDENT_EXISTS
-                           COMPUTE AVG-SCORE = 
-                              (WS-MATH-SCORE + WS-LITERATURE-SCORE)/2
-                           DISPLAY "AVG: "
-                              AVG-NAME, AVG-SCORE
-                           WRITE STUDENT-AVG-SCORE
-                           END-WRITE
-                           PERFORM 106-CHECK-FILEC-STATUS
-                           EXIT PERFORM 
-                        END-IF 
-               END-READ
+           END-IF
+           IF WS-EOF-A NOT EQUAL 'Y'
+              PERFORM 112-READ-NEXT-A
+           END-IF
+           PERFORM UNTIL WS-EOF-A = 'Y'
+              PERFORM 114-PROCESS-STUDENT
            END-PERFORM
-           IF FC-B = 0 THEN
-              DISPLAY "FILE B IS EMPTY!", 
+           IF FC-A = 0 THEN
+              DISPLAY "FILE A IS EMPTY!"
               PERFORM 102-END-READ
               STOP RUN
+           END-IF.
+
+       102-END-READ.
+           IF WS-ENDING EQUAL 'Y'
+              CONTINUE
+           ELSE
+              MOVE 'Y' TO WS-ENDING
+              PERFORM 120-LOG-RUN-COUNTS
+              PERFORM 123-WRITE-TRAILER
+              CLOSE STUDENT
+              CLOSE AVG
+              CLOSE SCORE
+              CLOSE EXCEPTIONS-FILE
+           END-IF.
+
+       123-WRITE-TRAILER.
+           IF WS-STAT-COUNT > 0
+              COMPUTE WS-STAT-CLASS-AVG = WS-STAT-SUM / WS-STAT-COUNT
+           ELSE
+              MOVE 0 TO WS-STAT-CLASS-AVG
+              MOVE 0 TO WS-STAT-LOW
+           END-IF
+           MOVE 'T' TO TRAILER-REC-TYPE
+           MOVE WS-STAT-COUNT TO TRAILER-TOTAL-STUDENTS
+           MOVE WS-STAT-CLASS-AVG TO TRAILER-CLASS-AVG
+           MOVE WS-STAT-HIGH TO TRAILER-HIGH-SCORE
+           MOVE WS-STAT-LOW TO TRAILER-LOW-SCORE
+           MOVE SPACES TO TRAILER-FILLER
+           DISPLAY "CLASS STATS - STUDENTS: " TRAILER-TOTAL-STUDENTS
+              " AVG: " TRAILER-CLASS-AVG
+              " HIGH: " TRAILER-HIGH-SCORE
+              " LOW: " TRAILER-LOW-SCORE
+           WRITE STUDENT-AVG-TRAILER
+           PERFORM 106-CHECK-FILEC-STATUS.
+
+       120-LOG-RUN-COUNTS.
+           MOVE FC-A TO WS-FC-DISPLAY
+           DISPLAY "TOTAL STUDENTS PROCESSED: " WS-FC-DISPLAY
+           MOVE SPACES TO WS-AUDIT-MSG
+           STRING "TOTAL STUDENTS PROCESSED=" DELIMITED BY SIZE
+                  WS-FC-DISPLAY DELIMITED BY SIZE
+              INTO WS-AUDIT-MSG
+           CALL 'AUDIT-LOG' USING WS-AUDIT-MSG
+           MOVE FC-B TO WS-FC-DISPLAY
+           DISPLAY "TOTAL SCORE MATCHES: " WS-FC-DISPLAY
+           MOVE SPACES TO WS-AUDIT-MSG
+           STRING "TOTAL SCORE MATCHES=" DELIMITED BY SIZE
+                  WS-FC-DISPLAY DELIMITED BY SIZE
+              INTO WS-AUDIT-MSG
+           CALL 'AUDIT-LOG' USING WS-AUDIT-MSG.
+
+       109-COMPUTE-GPA.
+           MOVE 0 TO WS-WEIGHTED-SUM
+           MOVE 0 TO WS-WEIGHT-TOTAL
+           IF SCORE-SUBJECT-COUNT > 10
+              MOVE 10 TO WS-SUBJECT-LIMIT
+              DISPLAY "SUBJECT COUNT OUT OF RANGE: " SCORE-STUDENT-ID
+                 " COUNT=" SCORE-SUBJECT-COUNT " - CAPPED AT 10"
+              MOVE SPACES TO WS-AUDIT-MSG
+              STRING "SUBJECT COUNT OUT OF RANGE=" DELIMITED BY SIZE
+                     SCORE-STUDENT-ID DELIMITED BY SIZE
+                 INTO WS-AUDIT-MSG
+              CALL 'AUDIT-LOG' USING WS-AUDIT-MSG
+           ELSE
+              MOVE SCORE-SUBJECT-COUNT TO WS-SUBJECT-LIMIT
            END-IF
-           IF STUDENT_EXISTS EQUAL 'N' THEN
-              DISPLAY "The student with this " WS-STUDENT-ID,
-                 " does not have a grade yet"
-              MOVE WS-NAME TO AVG-NAME
+           PERFORM VARYING WS-SUBJECT-IDX FROM 1 BY 1
+              UNTIL WS-SUBJECT-IDX > WS-SUBJECT-LIMIT
+              IF SUBJECT-SCORE(WS-SUBJECT-IDX) NOT > 10.00
+                 COMPUTE WS-WEIGHTED-SUM = WS-WEIGHTED-SUM +
+                    (SUBJECT-SCORE(WS-SUBJECT-IDX) *
+                     SUBJECT-WEIGHT(WS-SUBJECT-IDX))
+                 ADD SUBJECT-WEIGHT(WS-SUBJECT-IDX) TO WS-WEIGHT-TOTAL
+              ELSE
+                 PERFORM 119-WRITE-EXCEPTION
+              END-IF
+           END-PERFORM
+           IF WS-WEIGHT-TOTAL > 0
+              COMPUTE AVG-SCORE = WS-WEIGHTED-SUM / WS-WEIGHT-TOTAL
+              MOVE 'Y' TO WS-GPA-VALID
+           ELSE
               MOVE 0 TO AVG-SCORE
-              WRITE STUDENT-AVG-SCORE
-              END-WRITE
-              PERFORM 106-CHECK-FILEC-STATUS
+              MOVE 'N' TO WS-GPA-VALID
+           END-IF.
+
+       119-WRITE-EXCEPTION.
+           MOVE SCORE-STUDENT-ID TO EXC-STUDENT-ID
+           MOVE SUBJECT-NAME(WS-SUBJECT-IDX) TO EXC-SUBJECT-NAME
+           MOVE SUBJECT-SCORE(WS-SUBJECT-IDX) TO EXC-SCORE
+           MOVE "SCORE OUT OF RANGE 0-10" TO EXC-REASON
+           DISPLAY "EXCEPTION: " EXC-STUDENT-ID " "
+              EXC-SUBJECT-NAME " SCORE=" EXC-SCORE
+              " OUT OF RANGE 0.00-10.00"
+           WRITE EXCEPTION-REC
+           PERFORM 108-CHECK-FILED-STATUS.
+
+       111-READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF FILE-CKPT-STATUS EQUAL 00
+              READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+                 NOT AT END MOVE CKPT-FC-A TO WS-RESTART-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+              IF WS-RESTART-COUNT > 0
+                 MOVE CKPT-STUDENT-ID TO WS-CHECKPOINT-STUDENT-ID
+                 MOVE CKPT-FC-B       TO FC-B
+                 MOVE CKPT-STAT-COUNT TO WS-STAT-COUNT
+                 MOVE CKPT-STAT-SUM   TO WS-STAT-SUM
+                 MOVE CKPT-STAT-HIGH  TO WS-STAT-HIGH
+                 MOVE CKPT-STAT-LOW   TO WS-STAT-LOW
+                 MOVE WS-RESTART-COUNT TO FC-A
+                 DISPLAY "RESTARTING FROM CHECKPOINT AFTER STUDENT "
+                    WS-CHECKPOINT-STUDENT-ID
+              END-IF
+           END-IF.
+
+       112-READ-NEXT-A.
+           READ STUDENT INTO WS-STUDENT
+              AT END MOVE 'Y' TO WS-EOF-A
+              NOT AT END
+                 ADD 1 TO FC-A
+                 DISPLAY "ID: "WS-STUDENT-ID
+                 DISPLAY "NAME: "WS-NAME
+                 PERFORM 121-CHECK-DUPLICATE
+           END-READ
+           PERFORM 104-CHECK-FILEA-STATUS.
+
+       121-CHECK-DUPLICATE.
+           IF WS-STUDENT-ID EQUAL WS-PREV-STUDENT-ID
+              MOVE 'Y' TO WS-DUPLICATE-FLAG
+              DISPLAY "DUPLICATE STUDENT-ID SKIPPED: " WS-STUDENT-ID
+              MOVE SPACES TO WS-AUDIT-MSG
+              STRING "DUPLICATE STUDENT-ID SKIPPED=" DELIMITED BY SIZE
+                     WS-STUDENT-ID DELIMITED BY SIZE
+                 INTO WS-AUDIT-MSG
+              CALL 'AUDIT-LOG' USING WS-AUDIT-MSG
+           ELSE
+              MOVE 'N' TO WS-DUPLICATE-FLAG
+           END-IF
+           MOVE WS-STUDENT-ID TO WS-PREV-STUDENT-ID.
+
+       113-READ-SCORE-BY-KEY.
+           MOVE WS-STUDENT-ID TO SCORE-STUDENT-ID
+           READ SCORE KEY IS SCORE-STUDENT-ID
+              INVALID KEY MOVE 'N' TO STUDENT_EXISTS
+              NOT INVALID KEY
+                 MOVE 'Y' TO STUDENT_EXISTS
+                 ADD 1 TO FC-B
+           END-READ
+           PERFORM 105-CHECK-FILEB-STATUS.
+
+       114-PROCESS-STUDENT.
+           IF WS-DUPLICATE-FLAG EQUAL 'Y'
+              CONTINUE
+           ELSE
+              PERFORM 113-READ-SCORE-BY-KEY
+              IF STUDENT_EXISTS EQUAL 'Y'
+                 PERFORM 109-COMPUTE-GPA
+                 PERFORM 115-WRITE-AVG
+              ELSE
+                 PERFORM 116-WRITE-NO-GRADE
+              END-IF
            END-IF
-           
-           CLOSE SCORE.
+           PERFORM 117-CHECKPOINT-IF-DUE
+           PERFORM 112-READ-NEXT-A.
+
+       115-WRITE-AVG.
+           MOVE 'D' TO AVG-REC-TYPE
+           MOVE WS-NAME TO AVG-NAME
+           IF WS-GPA-VALID EQUAL 'Y'
+              MOVE 'OK' TO AVG-STATUS
+           ELSE
+              MOVE 'NG' TO AVG-STATUS
+           END-IF
+           DISPLAY "AVG: " AVG-NAME, AVG-SCORE
+           WRITE STUDENT-AVG-SCORE
+           PERFORM 106-CHECK-FILEC-STATUS
+           PERFORM 122-ACCUMULATE-STATS.
+
+       116-WRITE-NO-GRADE.
+           DISPLAY "The student with this " WS-STUDENT-ID,
+              " does not have a grade yet"
+           MOVE 'D' TO AVG-REC-TYPE
+           MOVE WS-NAME TO AVG-NAME
+           MOVE 0 TO AVG-SCORE
+           MOVE 'NG' TO AVG-STATUS
+           WRITE STUDENT-AVG-SCORE
+           PERFORM 106-CHECK-FILEC-STATUS
+           PERFORM 122-ACCUMULATE-STATS.
+
+       122-ACCUMULATE-STATS.
+           IF AVG-STATUS EQUAL 'OK'
+              ADD 1 TO WS-STAT-COUNT
+              ADD AVG-SCORE TO WS-STAT-SUM
+              IF AVG-SCORE > WS-STAT-HIGH
+                 MOVE AVG-SCORE TO WS-STAT-HIGH
+              END-IF
+              IF AVG-SCORE < WS-STAT-LOW
+                 MOVE AVG-SCORE TO WS-STAT-LOW
+              END-IF
+           END-IF.
+
+       117-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(FC-A, WS-CHECKPOINT-INTERVAL) EQUAL 0
+              PERFORM 118-WRITE-CHECKPOINT
+           END-IF.
+
+       118-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE FC-A TO CKPT-FC-A
+           MOVE WS-STUDENT-ID TO CKPT-STUDENT-ID
+           MOVE FC-B TO CKPT-FC-B
+           MOVE WS-STAT-COUNT TO CKPT-STAT-COUNT
+           MOVE WS-STAT-SUM TO CKPT-STAT-SUM
+           MOVE WS-STAT-HIGH TO CKPT-STAT-HIGH
+           MOVE WS-STAT-LOW TO CKPT-STAT-LOW
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "CHECKPOINT WRITTEN AT STUDENT " FC-A.
+
+       124-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CKPT-FC-A
+           MOVE SPACES TO CKPT-STUDENT-ID
+           MOVE 0 TO CKPT-FC-B
+           MOVE 0 TO CKPT-STAT-COUNT
+           MOVE 0 TO CKPT-STAT-SUM
+           MOVE 0 TO CKPT-STAT-HIGH
+           MOVE 0 TO CKPT-STAT-LOW
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "CHECKPOINT CLEARED - RUN COMPLETED NORMALLY".
+
+       125-CHECK-SCORE-EMPTY.
+           READ SCORE NEXT RECORD
+              AT END MOVE 'Y' TO WS-SCORE-FILE-EMPTY
+              NOT AT END MOVE 'N' TO WS-SCORE-FILE-EMPTY
+           END-READ
+           IF WS-SCORE-FILE-EMPTY EQUAL 'Y'
+              DISPLAY "FILE B IS EMPTY!"
+              PERFORM 102-END-READ
+              STOP RUN
+           END-IF.
 
        104-CHECK-FILEA-STATUS.
            MOVE 'FLIEA.txt' TO FILE-NAME.
@@ -156,6 +435,12 @@
               FILE-C-STATUS, FILE-NAME, IS-ERR.
            PERFORM 107-CHECK-ERR.
 
+       108-CHECK-FILED-STATUS.
+           MOVE 'FLIED.txt' TO FILE-NAME.
+           CALL 'CHECK-FILE-STATUS' USING
+              FILE-D-STATUS, FILE-NAME, IS-ERR.
+           PERFORM 107-CHECK-ERR.
+
        107-CHECK-ERR.
            IF IS-ERR EQUAL 'Y' THEN
               PERFORM 102-END-READ
