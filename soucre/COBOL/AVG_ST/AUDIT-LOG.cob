@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOG.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT AUDIT-FILE ASSIGN TO 'RESOURCES/AUDIT.LOG'
+             STATUS IS WS-AUDIT-STATUS
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+          FILE SECTION.
+
+          FD AUDIT-FILE.
+          01 AUDIT-FILE-REC PIC X(100).
+
+          WORKING-STORAGE SECTION.
+          01 WS-AUDIT-STATUS PIC 99.
+          01 WS-TODAY        PIC 9(8).
+          01 WS-NOW          PIC 9(8).
+          01 WS-AUDIT-LINE   PIC X(100).
+
+          LINKAGE SECTION.
+          01 AUDIT-MESSAGE PIC X(80).
+
+       PROCEDURE DIVISION USING AUDIT-MESSAGE.
+       000-MAIN.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           ACCEPT WS-NOW FROM TIME.
+           MOVE SPACES TO WS-AUDIT-LINE
+           STRING WS-TODAY DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-NOW DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(AUDIT-MESSAGE) DELIMITED BY SIZE
+              INTO WS-AUDIT-LINE
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT EQUAL 00
+              CLOSE AUDIT-FILE
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE WS-AUDIT-LINE TO AUDIT-FILE-REC
+           WRITE AUDIT-FILE-REC
+           CLOSE AUDIT-FILE
+           EXIT PROGRAM.
+
+       END PROGRAM AUDIT-LOG.
